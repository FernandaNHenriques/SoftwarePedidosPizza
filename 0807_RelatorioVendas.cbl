@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 0807_RelatorioVendas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICH-PEDIDOS ASSIGN TO "FPEDIDOS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-PEDIDOS.
+
+           SELECT FICH-RELATORIO ASSIGN TO "FRELATORIO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RELATORIO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICH-PEDIDOS
+           LABEL RECORDS ARE STANDARD.
+           COPY 'PEDIDO.CPY'.
+
+       FD  FICH-RELATORIO
+           LABEL RECORDS ARE STANDARD.
+       01  LINHA-RELATORIO                          PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77  FS-PEDIDOS                               PIC X(02).
+       77  FS-RELATORIO                              PIC X(02).
+       77  TOTALPEDIDOS                              PIC 9(05) VALUE 0.
+       77  TOTALPIZZAS                               PIC 9(05) VALUE 0.
+       77  TOTALFATURADO                             PIC 9(07)V99
+                                                        VALUE 0.
+       77  IDXPIZZA                                  PIC 9(02).
+       77  IDXEXTRA                                  PIC 9(02).
+       77  IDXTAM                                    PIC 9(02).
+       77  IDXING                                    PIC 9(02).
+       77  SAIDA                                     PIC ZZZZZ9.99.
+       77  SAIDACONT                                 PIC ZZZZ9.
+       01  CONTATAMANHO.
+           05 QTDTAMANHO           PIC 9(05) OCCURS 3 TIMES VALUE 0.
+       01  CONTAINGREDIENTES.
+           05 QTDING               PIC 9(05) OCCURS 10 TIMES VALUE 0.
+       01  DATA-ATUAL.
+           05 ANO-ATUAL                              PIC 9(04).
+           05 MES-ATUAL                               PIC 9(02).
+           05 DIA-ATUAL                               PIC 9(02).
+       COPY 'EXTRAS.CPY'.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
+           PERFORM ARRAY-EXTRAS.
+           PERFORM ABRIR-FICHEIROS.
+           IF FS-PEDIDOS NOT = "35" THEN
+               PERFORM LER-PEDIDO
+               PERFORM PROCESSAR-PEDIDOS UNTIL FS-PEDIDOS = "10"
+           END-IF.
+           PERFORM IMPRIMIR-RELATORIO.
+           PERFORM FECHAR-FICHEIROS.
+           STOP RUN.
+
+       ABRIR-FICHEIROS.
+           OPEN INPUT FICH-PEDIDOS.
+           OPEN OUTPUT FICH-RELATORIO.
+
+       LER-PEDIDO.
+           READ FICH-PEDIDOS
+               AT END
+                   MOVE "10" TO FS-PEDIDOS
+           END-READ.
+
+       PROCESSAR-PEDIDOS.
+           IF REG-ANO = ANO-ATUAL AND REG-MES = MES-ATUAL
+               AND REG-DIA = DIA-ATUAL THEN
+               ADD 1 TO TOTALPEDIDOS
+               ADD REG-TOTALPAGAR TO TOTALFATURADO
+               PERFORM VARYING IDXPIZZA FROM 1 BY 1
+                   UNTIL IDXPIZZA > REG-NUMPIZZAS
+                   ADD 1 TO TOTALPIZZAS
+                   MOVE REG-TAMANHO(IDXPIZZA) TO IDXTAM
+                   ADD 1 TO QTDTAMANHO(IDXTAM)
+                   PERFORM VARYING IDXEXTRA FROM 1 BY 1
+                       UNTIL IDXEXTRA > REG-NUMEXTRAS(IDXPIZZA)
+                       MOVE REG-EXTRACOD(IDXPIZZA, IDXEXTRA) TO IDXING
+                       ADD 1 TO QTDING(IDXING)
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+           PERFORM LER-PEDIDO.
+
+       IMPRIMIR-RELATORIO.
+           MOVE "================================================"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           MOVE "RELATORIO DIARIO DE VENDAS - PIZZARIA RAMALHO"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           MOVE "================================================"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           IF FS-PEDIDOS = "35" THEN
+               MOVE "Sem pedidos registados ate ao momento."
+                   TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+               MOVE "------------------------------------------------"
+                   TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+           END-IF.
+           MOVE TOTALPEDIDOS TO SAIDACONT.
+           MOVE FUNCTION CONCATENATE ("Total de Pedidos.....: ",
+               SAIDACONT) TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           MOVE TOTALPIZZAS TO SAIDACONT.
+           MOVE FUNCTION CONCATENATE ("Total de Pizzas......: ",
+               SAIDACONT) TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           MOVE TOTALFATURADO TO SAIDA.
+           MOVE FUNCTION CONCATENATE ("Total Faturado.......: ", SAIDA,
+               " Euros") TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           MOVE "------------------------------------------------"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           MOVE "VENDAS POR TAMANHO" TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           MOVE QTDTAMANHO(1) TO SAIDACONT.
+           MOVE FUNCTION CONCATENATE ("  Pequena.............: ",
+               SAIDACONT) TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           MOVE QTDTAMANHO(2) TO SAIDACONT.
+           MOVE FUNCTION CONCATENATE ("  Media...............: ",
+               SAIDACONT) TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           MOVE QTDTAMANHO(3) TO SAIDACONT.
+           MOVE FUNCTION CONCATENATE ("  Grande..............: ",
+               SAIDACONT) TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           MOVE "------------------------------------------------"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           MOVE "POPULARIDADE DOS INGREDIENTES EXTRAS"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+           PERFORM VARYING IDXING FROM 1 BY 1 UNTIL IDXING > 10
+               MOVE QTDING(IDXING) TO SAIDACONT
+               MOVE FUNCTION CONCATENATE ("  ", NOME(IDXING), ": ",
+                   SAIDACONT) TO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+           END-PERFORM.
+           MOVE "================================================"
+               TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       FECHAR-FICHEIROS.
+           IF FS-PEDIDOS NOT = "35" THEN
+               CLOSE FICH-PEDIDOS
+           END-IF.
+           CLOSE FICH-RELATORIO.
+
+       COPY 'CARREXTR.CPY'.
+
+       END PROGRAM 0807_RelatorioVendas.
