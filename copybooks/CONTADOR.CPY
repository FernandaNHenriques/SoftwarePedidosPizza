@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    LAYOUT DO FICHEIRO DE CONTROLO DO CONTADOR DE PEDIDOS       *
+      *    UM UNICO REGISTO COM O NUMERO DO ULTIMO PEDIDO GRAVADO      *
+      *    E A DATA A QUE ESSE NUMERO DIZ RESPEITO, PARA QUE A         *
+      *    NUMERACAO REINICIE EM 1 A CADA DIA DE FUNCIONAMENTO         *
+      *****************************************************************
+       01  REG-CONTADOR.
+           05 CTR-ULTIMOPEDIDO                     PIC 9(03).
+           05 CTR-DATA                              PIC 9(08).
