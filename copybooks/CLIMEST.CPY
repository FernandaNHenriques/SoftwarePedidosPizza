@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    LAYOUT DO FICHEIRO MESTRE DE CLIENTES - FCLIENTES.DAT       *
+      *    CHAVE: CLI-CONTATO                                          *
+      *****************************************************************
+       01  REG-CLIENTE-MESTRE.
+           05 CLI-CONTATO                          PIC 9(09).
+           05 CLI-NOME                             PIC X(30).
+           05 CLI-MORADA                           PIC X(40).
