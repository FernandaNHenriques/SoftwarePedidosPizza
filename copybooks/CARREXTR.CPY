@@ -0,0 +1,54 @@
+      *****************************************************************
+      *    CARREGA A TABELA DE INGREDIENTES EXTRAS EM MEMORIA          *
+      *    PARTILHADO ENTRE O REGISTO DE PEDIDOS E O RELATORIO         *
+      *****************************************************************
+       ARRAY-EXTRAS.
+           MOVE 1 TO CODIGO(1).
+           MOVE "Fiambre" TO NOME (1).
+           MOVE 0.5 TO VALOR(1).
+           MOVE 0 TO REPETIDO(1).
+
+           MOVE 2 TO CODIGO(2).
+           MOVE "Atum" TO NOME (2).
+           MOVE 0.7 TO VALOR(2).
+           MOVE 0 TO REPETIDO(2).
+
+           MOVE 3 TO CODIGO(3).
+           MOVE "Anchovas" TO NOME (3).
+           MOVE 0.4 TO VALOR(3).
+           MOVE 0 TO REPETIDO(3).
+
+           MOVE 4 TO CODIGO(4).
+           MOVE "Camarao" TO NOME (4).
+           MOVE 0.8 TO VALOR(4).
+           MOVE 0 TO REPETIDO(4).
+
+           MOVE 5 TO CODIGO(5).
+           MOVE "Bacon" TO NOME (5).
+           MOVE 0.9 TO VALOR(5).
+           MOVE 0 TO REPETIDO(5).
+
+           MOVE 6 TO CODIGO(6).
+           MOVE "Banana" TO NOME (6).
+           MOVE 0.6 TO VALOR(6).
+           MOVE 0 TO REPETIDO(6).
+
+           MOVE 7 TO CODIGO(7).
+           MOVE "Ananas" TO NOME (7).
+           MOVE 0.4 TO VALOR(7).
+           MOVE 0 TO REPETIDO(7).
+
+           MOVE 8 TO CODIGO(8).
+           MOVE "Azeitonas" TO NOME (8).
+           MOVE 0.3 TO VALOR(8).
+           MOVE 0 TO REPETIDO(8).
+
+           MOVE 9 TO CODIGO(9).
+           MOVE "Cogumelos" TO NOME (9).
+           MOVE 0.6 TO VALOR(9).
+           MOVE 0 TO REPETIDO(9).
+
+           MOVE 10 TO CODIGO(10).
+           MOVE "Milho" TO NOME (10).
+           MOVE 0.5 TO VALOR(10).
+           MOVE 0 TO REPETIDO(10).
