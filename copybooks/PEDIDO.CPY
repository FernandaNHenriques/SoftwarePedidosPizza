@@ -0,0 +1,42 @@
+      *****************************************************************
+      *    LAYOUT DO REGISTO DE PEDIDO - FICHEIRO FPEDIDOS.DAT         *
+      *    UM REGISTO POR PEDIDO, JA COM TODAS AS PIZZAS DO PEDIDO     *
+      *****************************************************************
+       01  REG-PEDIDO.
+           05 REG-NUMPEDIDO                        PIC 9(03).
+           05 REG-DATA.
+               10 REG-ANO                          PIC 9(04).
+               10 REG-MES                          PIC 9(02).
+               10 REG-DIA                          PIC 9(02).
+           05 REG-HORA.
+               10 REG-HORAS                        PIC 9(02).
+               10 REG-MINUTOS                      PIC 9(02).
+               10 REG-SEGUNDOS                     PIC 9(02).
+           05 REG-CLIENTE                          PIC X(30).
+           05 REG-CONTATO                          PIC 9(09).
+           05 REG-TIPOENTREGA                      PIC X(01).
+               88 REG-ENTREGA-DOMICILIO      VALUE "E".
+               88 REG-ENTREGA-BALCAO         VALUE "B".
+           05 REG-MORADA                           PIC X(40).
+           05 REG-TAXAENTREGA                      PIC 9(02)V99.
+           05 REG-NUMPIZZAS                        PIC 9(02).
+           05 REG-PIZZA OCCURS 5 TIMES.
+               10 REG-TAMANHO                      PIC 9(02).
+               10 REG-SABORCOD                     PIC 9(02).
+               10 REG-SABORNOME                    PIC X(30).
+               10 REG-VALORPIZZA                   PIC 9(02)V99.
+               10 REG-NUMEXTRAS                     PIC 9(02).
+               10 REG-EXTRA OCCURS 5 TIMES.
+                   15 REG-EXTRACOD                 PIC 9(02).
+               10 REG-VALOREXTRAS                  PIC 9(02)V99.
+           05 REG-VALORINGREDIENTES                PIC 9(03)V99.
+           05 REG-VALORPIZZAS                      PIC 9(03)V99.
+           05 REG-IVA                              PIC 9(03)V99.
+           05 REG-TOTALPAGAR                       PIC 9(04)V99.
+           05 REG-METODOPAGAMENTO                  PIC X(01).
+               88 REG-PAGO-DINHEIRO          VALUE "D".
+               88 REG-PAGO-CARTAO            VALUE "C".
+               88 REG-PAGO-MBWAY             VALUE "M".
+           05 REG-ESTADOPAGAMENTO                  PIC X(01).
+               88 REG-PAGO                   VALUE "P".
+               88 REG-NAOPAGO                 VALUE "N".
