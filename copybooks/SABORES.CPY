@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    TABELA DE SABORES DE PIZZA (10 OPCOES)                      *
+      *****************************************************************
+       01  SABORES.
+           05 SABORCOD               PIC 9(02) OCCURS 10 TIMES.
+           05 SABORNOME              PIC X(30) OCCURS 10 TIMES.
+           05 SABORVALOR             PIC 9(02)V99 OCCURS 10 TIMES.
