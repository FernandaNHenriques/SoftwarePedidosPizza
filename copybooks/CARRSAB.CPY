@@ -0,0 +1,44 @@
+      *****************************************************************
+      *    CARREGA A TABELA DE SABORES DE PIZZA EM MEMORIA             *
+      *    PARTILHADO ENTRE O REGISTO DE PEDIDOS E O RELATORIO         *
+      *****************************************************************
+       ARRAY-SABORES.
+           MOVE 1 TO SABORCOD(1).
+           MOVE "Margherita" TO SABORNOME (1).
+           MOVE 0.0 TO SABORVALOR(1).
+
+           MOVE 2 TO SABORCOD(2).
+           MOVE "Pepperoni" TO SABORNOME (2).
+           MOVE 1.0 TO SABORVALOR(2).
+
+           MOVE 3 TO SABORCOD(3).
+           MOVE "Quatro Queijos" TO SABORNOME (3).
+           MOVE 1.5 TO SABORVALOR(3).
+
+           MOVE 4 TO SABORCOD(4).
+           MOVE "Frango" TO SABORNOME (4).
+           MOVE 1.2 TO SABORVALOR(4).
+
+           MOVE 5 TO SABORCOD(5).
+           MOVE "Vegetariana" TO SABORNOME (5).
+           MOVE 0.8 TO SABORVALOR(5).
+
+           MOVE 6 TO SABORCOD(6).
+           MOVE "Hawaiana" TO SABORNOME (6).
+           MOVE 1.0 TO SABORVALOR(6).
+
+           MOVE 7 TO SABORCOD(7).
+           MOVE "Diavola" TO SABORNOME (7).
+           MOVE 1.3 TO SABORVALOR(7).
+
+           MOVE 8 TO SABORCOD(8).
+           MOVE "Marinara" TO SABORNOME (8).
+           MOVE 0.5 TO SABORVALOR(8).
+
+           MOVE 9 TO SABORCOD(9).
+           MOVE "Calzone" TO SABORNOME (9).
+           MOVE 1.5 TO SABORVALOR(9).
+
+           MOVE 10 TO SABORCOD(10).
+           MOVE "Napolitana" TO SABORNOME (10).
+           MOVE 0.9 TO SABORVALOR(10).
