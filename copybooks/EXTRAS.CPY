@@ -0,0 +1,8 @@
+      *****************************************************************
+      *    TABELA DE INGREDIENTES EXTRAS (10 OPCOES)                   *
+      *****************************************************************
+       01  EXTRAS.
+           05 CODIGO                PIC 9(02) OCCURS 10 TIMES.
+           05 NOME                  PIC X(30) OCCURS 10 TIMES.
+           05 VALOR                 PIC 9(02)V99 OCCURS 10 TIMES.
+           05 REPETIDO              PIC 9(02)V99 OCCURS 10 TIMES.
