@@ -1,265 +1,716 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 0807_ProjetoFinal.
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-       77  NUMPEDIDO                                PIC 9(03).
-       77  CONTADORPEDIDOS                          PIC 9(03) VALUE 1.
-       01  DATA-ATUAL.
-           05 ANO                                   PIC 9(04).
-           05 MES                                   PIC 9(02).
-           05 DIA                                   PIC 9(02).
-       01 HORA-ATUAL.
-           05 HORA                                  PIC 9(02).
-           05 MINUTO                                PIC 9(02).
-           05 SEGUNDO                               PIC 9(02).
-       77  CLIENTE                                  PIC A.
-       77  CONTATO                                  PIC 9(09).
-       77  CONTADOR                                 PIC 9(03).
-       77  TEMP                                     PIC X(10).
-       01  TABELAS.
-           05 NUMERO                               PIC 9(02).
-           05 TAMANHO                              PIC 9(02).
-           88 VALIDARTAMANHO                  VALUES 1 THRU 3.
-       77  MAXINGREDIENTES                          PIC 9(02).
-           88 VALIDARING                      VALUES 1 THRU 5.
-       01  ESCOLHAING                               PIC 9(02).
-       77  TOTALINGREDIENTES                        PIC 9(02)V99.
-       77  LINHA                          PIC 9(03) VALUES 15.
-       77  SAIDA                                    PIC ZZ9.99.
-       77  SAIDAIVA                                 PIC ZZ9.99.
-       77  TOTAL                                    PIC 9(03)V99.
-       77  TOTALIVA                                 PIC 9(02)V99.
-       77  TOTAL-VALORPIZZA                         PIC 9(03)V99.
-       77  VALORPIZZA                               PIC 9(02).
-       01  EXTRAS.
-           05 CODIGO                PIC 9(02) OCCURS 10 TIMES.
-           05 NOME                  PIC X(30) OCCURS 10 TIMES.
-           05 VALOR                 PIC 9(02)V99 OCCURS 10 TIMES.
-           05 REPETIDO              PIC 9(02)V99 OCCURS 10 TIMES.
-       77  REPETIR                                   PIC A.
-           88 VALIDAR-REPETIR                 VALUES "S", "s", "N", "n".
-.
-
-
-       SCREEN SECTION.
-       01 LIMPAR-ENCRAN BLANK SCREEN.
-
-       01 TITULO.
-           05 COL 01 VALUES
-           "                                                           "
-           BACKGROUND-COLOR 4 HIGHLIGHT                         LINE 01.
-           05 COL 01 VALUES
-           "         PIZZARIA RAMALHO, Software de Pedidos             "
-           BACKGROUND-COLOR 2 HIGHLIGHT FOREGROUND-COLOR 6
-           LINE 02.
-           05 COL 01 VALUES
-           "                Pizzas Deliciosas, Lda.                    "
-           BACKGROUND-COLOR 2 HIGHLIGHT FOREGROUND-COLOR 6
-           LINE 03.
-           05 COL 01 VALUES
-           "                                                           "
-           BACKGROUND-COLOR 4 HIGHLIGHT                         LINE 04.
-
-       01 INGREDIENTES.
-           05 COL 60 VALUES     "INGREDIENTES EXTRAS: "
-           FOREGROUND-COLOR 2 HIGHLIGHT                         LINE 10.
-           05 COL 60 VALUES
-           "--------------------------------------------------" LINE 11.
-           05 COL 60 VALUES " 1 - FIAMBRE................(0.5)" LINE 12.
-           05 COL 60 VALUES " 2 - ATUM...................(0.7)" LINE 13.
-           05 COL 60 VALUES " 3 - ANCHOVAS...............(0.4)" LINE 14.
-           05 COL 60 VALUES " 4 - CAMARAO................(0.8)" LINE 15.
-           05 COL 60 VALUES " 5 - BACON........... ......(0.9)" LINE 16.
-           05 COL 60 VALUES " 6 - BANANA.................(0.6)" LINE 17.
-           05 COL 60 VALUES " 7 - ANANAS.................(0.4)" LINE 18.
-           05 COL 60 VALUES " 8 - AZEITONAS..............(0.3)" LINE 19.
-           05 COL 60 VALUES " 9 - COGUMELOS..............(0.6)" LINE 20.
-           05 COL 60 VALUES "10 - MILHO..................(0.5)" LINE 21.
-           05 COL 60 VALUES
-           "--------------------------------------------------" LINE 22.
-
-       PROCEDURE DIVISION.
-
-       REGISTO.
-           DISPLAY LIMPAR-ENCRAN.
-           DISPLAY TITULO.
-           DISPLAY FUNCTION CONCATENATE ("Numero do Pedido: ",
-           CONTADORPEDIDOS)                                     AT 0501.
-           DISPLAY "Cliente: "                                  AT 0535.
-           ACCEPT TEMP                                          AT 0544.
-           MOVE TEMP TO CLIENTE.
-           DISPLAY "Contato: "                                  AT 0555.
-           ACCEPT TEMP                                          AT 0564.
-           MOVE TEMP TO CONTATO.
-           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
-           DISPLAY FUNCTION CONCATENATE ("Data:" , DIA, "/", MES, "/",
-           ANO, ".")                                            AT 0601.
-           ACCEPT HORA-ATUAL FROM TIME.
-           DISPLAY FUNCTION CONCATENATE ("Hora: ", HORA, ":", MINUTO,
-           ":", SEGUNDO, " h.")                                 AT 0625.
-
-       VALIDAR-TAMANHO.
-           DISPLAY "[1] Pequena [2] Media [3] Grande|"          AT 0901.
-           DISPLAY FUNCTION CONCATENATE ("Tipo de pizza pretendido: ",
-           TAMANHO)                                             AT 1001.
-           ACCEPT TEMP                                          AT 1028.
-           MOVE TEMP TO TAMANHO
-           IF NOT VALIDARTAMANHO THEN
-               DISPLAY "OPCAO INVALIDA!" FOREGROUND-COLOR 4 HIGHLIGHT
-                                                                 AT 1015
-               GO VALIDAR-TAMANHO
-           END-IF.
-
-           EVALUATE TAMANHO
-               WHEN 1
-                  DISPLAY "Pequena - 3 Euros"                    AT 0935
-                  ADD 3 TO VALORPIZZA
-               WHEN 2
-                  DISPLAY "Media - 4 Euros"                      AT 0935
-                  ADD 4 TO VALORPIZZA
-               WHEN 3
-
-                   DISPLAY "Grande - 5 Euros"                    AT 0935
-                   ADD 5 TO VALORPIZZA
-           END-EVALUATE.
-
-           DISPLAY INGREDIENTES.
-
-       ARRAY-EXTRAS.
-           MOVE 1 TO CODIGO(1).
-           MOVE "Fiambre" TO NOME (1).
-           MOVE 0.5 TO VALOR(1).
-           MOVE 0 TO REPETIDO(1).
-
-           MOVE 2 TO CODIGO(2).
-           MOVE "Atum" TO NOME (2).
-           MOVE 0.7 TO VALOR(2).
-           MOVE 0 TO REPETIDO(2).
-
-           MOVE 3 TO CODIGO(3).
-           MOVE "Anchovas" TO NOME (3).
-           MOVE 0.4 TO VALOR(3).
-           MOVE 0 TO REPETIDO(3).
-
-           MOVE 4 TO CODIGO(4).
-           MOVE "Camarao" TO NOME (4).
-           MOVE 0.8 TO VALOR(4).
-           MOVE 0 TO REPETIDO(4).
-
-           MOVE 5 TO CODIGO(5).
-           MOVE "Bacon" TO NOME (5).
-           MOVE 0.9 TO VALOR(5).
-           MOVE 0 TO REPETIDO(5).
-
-           MOVE 6 TO CODIGO(6).
-           MOVE "Banana" TO NOME (6).
-           MOVE 0.6 TO VALOR(6).
-           MOVE 0 TO REPETIDO(6).
-
-           MOVE 7 TO CODIGO(7).
-           MOVE "Ananas" TO NOME (7).
-           MOVE 0.4 TO VALOR(7).
-           MOVE 0 TO REPETIDO(7).
-
-           MOVE 8 TO CODIGO(8).
-           MOVE "Azeitonas" TO NOME (8).
-           MOVE 0.3 TO VALOR(8).
-           MOVE 0 TO REPETIDO(8).
-
-           MOVE 9 TO CODIGO(9).
-           MOVE "Cogumelos" TO NOME (9).
-           MOVE 0.6 TO VALOR(9).
-           MOVE 0 TO REPETIDO(9).
-
-           MOVE 10 TO CODIGO(10).
-           MOVE "Milho" TO NOME (10).
-           MOVE 0.5 TO VALOR(10).
-           MOVE 0 TO REPETIDO(10).
-
-       VALIDAR-INGREDIENTE.
-           DISPLAY
-           "Ingredientes Extras (1 a 5): "                      AT 1101.
-           ACCEPT TEMP                                          AT 1130.
-           MOVE TEMP TO MAXINGREDIENTES.
-
-           IF NOT VALIDARING THEN
-               DISPLAY "OPCAO INVALIDA! Escolha 1 a 5."
-               FOREGROUND-COLOR 4 HIGHLIGHT                      AT 1125
-               GO TO VALIDAR-INGREDIENTE
-           END-IF.
-
-       ESCOLHER-INGREDIENTES.
-           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL
-               CONTADOR > MAXINGREDIENTES
-               DISPLAY "Escolha o ingrediente (1 a 10): "        AT 1201
-               ACCEPT TEMP                                       AT 1232
-               MOVE TEMP TO ESCOLHAING
-                   IF ESCOLHAING < 1 OR ESCOLHAING > 10 THEN
-                       DISPLAY "Ingrediente invalido!"
-                       FOREGROUND-COLOR 4 HIGHLIGHT              AT 1301
-                       SUBTRACT 1 FROM CONTADOR
-                   ELSE
-                       IF REPETIDO(ESCOLHAING) = 1 THEN
-                    DISPLAY "INGREDIENTE REPETIDO!"
-                    FOREGROUND-COLOR 4 HIGHLIGHT                 AT 1301
-                    SUBTRACT 1 FROM CONTADOR
-                    ELSE
-                    DISPLAY
-                    "                               "            AT 1301
-                    DISPLAY
-                    "|Codigo-------------Ingrediente------------Valor|"
-                   FOREGROUND-COLOR 2 HIGHLIGHT                  AT 1401
-                   DISPLAY CODIGO(ESCOLHAING) LINE LINHA POSITION 10
-                   DISPLAY NOME(ESCOLHAING) LINE LINHA POSITION 25
-                   MOVE VALOR(ESCOLHAING) TO SAIDA
-                   DISPLAY SAIDA LINE LINHA POSITION 40
-                   ADD VALOR(ESCOLHAING) TO TOTALINGREDIENTES
-                   ADD 1 TO REPETIDO(ESCOLHAING)
-                   ADD 1 TO LINHA
-                   END-IF
-                   END-sIF
-           END-PERFORM.
-
-       CALCULO-TOTAL.
-           COMPUTE TOTAL-VALORPIZZA = TOTALINGREDIENTES + VALORPIZZA.
-           COMPUTE TOTALIVA = TOTAL-VALORPIZZA * 0.23
-           COMPUTE TOTAL-VALORPIZZA = TOTAL-VALORPIZZA + TOTALIVA
-           MOVE TOTALINGREDIENTES TO SAIDA.
-           DISPLAY FUNCTION CONCATENATE
-           ("Valor Ingredientes: ", SAIDA, " Euros")
-           BACKGROUND-COLOR 6 FOREGROUND-COLOR 0                AT 2201.
-           MOVE VALORPIZZA TO SAIDA.
-           DISPLAY FUNCTION CONCATENATE ("    Valor da Pizza: ", SAIDA,
-           " Euros") BACKGROUND-COLOR 6  FOREGROUND-COLOR 0     AT 2301.
-           MOVE TOTALIVA TO SAIDAIVA.
-           DISPLAY FUNCTION CONCATENATE
-           ("           IVA 23%: ", SAIDAIVA, "Euros.")
-           BACKGROUND-COLOR 6  FOREGROUND-COLOR 0               AT 2401.
-           MOVE TOTAL-VALORPIZZA TO SAIDA.
-           DISPLAY FUNCTION CONCATENATE ("     Total a pagar: ", SAIDA,
-           " Euros") BACKGROUND-COLOR 2 FOREGROUND-COLOR 0      AT 2501.
-
-       LER-REPETIR.
-           DISPLAY "DIGITE S PARA CONTINUAR OU N PARA TERMINAR: "
-           AT 2701 FOREGROUND-COLOR 2
-           ACCEPT REPETIR                                        AT 2745
-           IF NOT VALIDAR-REPETIR THEN
-               DISPLAY "OPCAO INVALIDA!"
-               FOREGROUND-COLOR 4 HIGHLIGHT
-           ELSE
-           IF (REPETIR = "S" OR REPETIR = "s") THEN
-           ADD 1 TO CONTADORPEDIDOS
-           MOVE 0 TO TAMANHO
-           MOVE 0 TO VALORPIZZA
-           MOVE 16 TO LINHA
-           MOVE 0 TO TOTAL
-           MOVE 0 TO TOTAL-VALORPIZZA
-           MOVE 0 TO SAIDA
-           MOVE 0 TO SAIDAIVA
-           GO TO REGISTO
-           END-IF.
-
-            STOP RUN.
-       END PROGRAM 0807_ProjetoFinal.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 0807_ProjetoFinal.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICH-PEDIDOS ASSIGN TO "FPEDIDOS.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-PEDIDOS.
+
+           SELECT FICH-CONTADOR ASSIGN TO "FCONTADOR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CONTADOR.
+
+           SELECT FICH-CLIENTES ASSIGN TO "FCLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLI-CONTATO
+               FILE STATUS IS FS-CLIENTES.
+
+           SELECT FICH-RECIBO ASSIGN TO "FRECIBO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECIBO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICH-PEDIDOS
+           LABEL RECORDS ARE STANDARD.
+           COPY 'PEDIDO.CPY'.
+
+       FD  FICH-CONTADOR
+           LABEL RECORDS ARE STANDARD.
+           COPY 'CONTADOR.CPY'.
+
+       FD  FICH-CLIENTES
+           LABEL RECORDS ARE STANDARD.
+           COPY 'CLIMEST.CPY'.
+
+       FD  FICH-RECIBO
+           LABEL RECORDS ARE STANDARD.
+       01  LINHA-RECIBO                             PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77  NUMPEDIDO                                PIC 9(03).
+       77  CONTADORPEDIDOS                          PIC 9(03) VALUE 1.
+       77  NUMPEDIDOTENT                            PIC 9(03).
+       77  ULTIMADATACONTADOR                       PIC 9(08) VALUE 0.
+       77  DATAHOJE                                 PIC 9(08).
+       77  PRIMEIRAVEZ                              PIC X(01) VALUE "S".
+           88 EIS-PRIMEIRAVEZ                 VALUE "S".
+       01  DATA-ATUAL.
+           05 ANO                                   PIC 9(04).
+           05 MES                                   PIC 9(02).
+           05 DIA                                   PIC 9(02).
+       01 HORA-ATUAL.
+           05 HORA                                  PIC 9(02).
+           05 MINUTO                                PIC 9(02).
+           05 SEGUNDO                               PIC 9(02).
+       77  CLIENTE                                  PIC X(30).
+       77  TEMPNOME                                 PIC X(30).
+       77  CONTATO                                  PIC 9(09).
+       77  CLIENTECONHECIDO                         PIC X(01) VALUE "N".
+           88 CLIENTE-JA-CONHECIDO             VALUE "S".
+       77  TIPOENTREGA                              PIC X(01).
+           88 ENTREGA-DOMICILIO               VALUE "E".
+           88 ENTREGA-BALCAO                  VALUE "B".
+       77  MORADA                                   PIC X(40).
+       77  MORADACLIENTE                            PIC X(40).
+       77  TAXAENTREGA                              PIC 9(02)V99.
+       77  CONTADOR                                 PIC 9(03).
+       77  IDXPIZZA                                 PIC 9(02).
+       77  IDXEXTRA                                 PIC 9(02).
+       77  TEMP                                     PIC X(10).
+       77  CANCELADO                                PIC X(01) VALUE "N".
+           88 PEDIDO-CANCELADO                VALUE "S".
+       01  TABELAS.
+           05 NUMERO                               PIC 9(02).
+           05 TAMANHO                              PIC 9(02).
+           88 VALIDARTAMANHO                  VALUES 1 THRU 3.
+       77  SABORESCOLHIDO                           PIC 9(02).
+           88 VALIDARSABOR                    VALUES 1 THRU 10.
+       77  MAXINGREDIENTES                          PIC 9(02).
+           88 VALIDARING                      VALUES 1 THRU 5.
+       01  ESCOLHAING                               PIC 9(02).
+       77  TOTALINGREDIENTES                        PIC 9(02)V99.
+       77  LINHA                          PIC 9(03) VALUES 29.
+       77  SAIDA                                    PIC ZZ9.99.
+       77  SAIDAIVA                                 PIC ZZ9.99.
+       77  TOTAL                                    PIC 9(03)V99.
+       77  TOTALIVA                                 PIC 9(02)V99.
+       77  TOTAL-VALORPIZZA                         PIC 9(03)V99.
+       77  VALORPIZZA                               PIC 9(02)V99.
+       COPY 'EXTRAS.CPY'.
+       COPY 'SABORES.CPY'.
+       77  REPETIR                                   PIC A.
+           88 VALIDAR-REPETIR                 VALUES "S", "s", "N", "n".
+       77  CONFIRMA                                  PIC A.
+           88 VALIDAR-CONFIRMA                VALUES "S", "s", "N", "n".
+       77  METODOPAG                                 PIC A.
+           88 VALIDAR-METODOPAG          VALUES "D","d","C","c","M","m".
+       77  ESTADOPAG                                 PIC A.
+           88 VALIDAR-ESTADOPAG             VALUES "S", "s", "N", "n".
+       77  FS-PEDIDOS                                PIC X(02).
+       77  FS-CONTADOR                               PIC X(02).
+       77  FS-CLIENTES                               PIC X(02).
+       77  FS-RECIBO                                 PIC X(02).
+.
+
+
+       SCREEN SECTION.
+       01 LIMPAR-ENCRAN BLANK SCREEN.
+
+       01 TITULO.
+           05 COL 01 VALUE
+           "                                                           "
+           BACKGROUND-COLOR 4 HIGHLIGHT                         LINE 01.
+           05 COL 01 VALUE
+           "         PIZZARIA RAMALHO, Software de Pedidos             "
+           BACKGROUND-COLOR 2 HIGHLIGHT FOREGROUND-COLOR 6
+           LINE 02.
+           05 COL 01 VALUE
+           "                Pizzas Deliciosas, Lda.                    "
+           BACKGROUND-COLOR 2 HIGHLIGHT FOREGROUND-COLOR 6
+           LINE 03.
+           05 COL 01 VALUE
+           "                                                           "
+           BACKGROUND-COLOR 4 HIGHLIGHT                         LINE 04.
+
+       01 INGREDIENTES.
+           05 COL 60 VALUE     "INGREDIENTES EXTRAS: "
+           FOREGROUND-COLOR 2 HIGHLIGHT                         LINE 10.
+           05 COL 60 VALUE
+           "--------------------------------------------------" LINE 11.
+           05 COL 60 VALUE " 1 - FIAMBRE................(0.5)" LINE 12.
+           05 COL 60 VALUE " 2 - ATUM...................(0.7)" LINE 13.
+           05 COL 60 VALUE " 3 - ANCHOVAS...............(0.4)" LINE 14.
+           05 COL 60 VALUE " 4 - CAMARAO................(0.8)" LINE 15.
+           05 COL 60 VALUE " 5 - BACON........... ......(0.9)" LINE 16.
+           05 COL 60 VALUE " 6 - BANANA.................(0.6)" LINE 17.
+           05 COL 60 VALUE " 7 - ANANAS.................(0.4)" LINE 18.
+           05 COL 60 VALUE " 8 - AZEITONAS..............(0.3)" LINE 19.
+           05 COL 60 VALUE " 9 - COGUMELOS..............(0.6)" LINE 20.
+           05 COL 60 VALUE "10 - MILHO..................(0.5)" LINE 21.
+           05 COL 60 VALUE
+           "--------------------------------------------------" LINE 22.
+
+       01 SABORMENU.
+           05 COL 01 VALUE     "SABORES DE PIZZA: "
+           FOREGROUND-COLOR 2 HIGHLIGHT                         LINE 11.
+           05 COL 01 VALUE
+           "--------------------------------------------------" LINE 12.
+           05 COL 01 VALUE " 1 - MARGHERITA.............(0.0)" LINE 13.
+           05 COL 01 VALUE " 2 - PEPPERONI..............(1.0)" LINE 14.
+           05 COL 01 VALUE " 3 - QUATRO QUEIJOS.........(1.5)" LINE 15.
+           05 COL 01 VALUE " 4 - FRANGO.................(1.2)" LINE 16.
+           05 COL 01 VALUE " 5 - VEGETARIANA............(0.8)" LINE 17.
+           05 COL 01 VALUE " 6 - HAWAIANA...............(1.0)" LINE 18.
+           05 COL 01 VALUE " 7 - DIAVOLA................(1.3)" LINE 19.
+           05 COL 01 VALUE " 8 - MARINARA...............(0.5)" LINE 20.
+           05 COL 01 VALUE " 9 - CALZONE................(1.5)" LINE 21.
+           05 COL 01 VALUE "10 - NAPOLITANA.............(0.9)" LINE 22.
+           05 COL 01 VALUE
+           "--------------------------------------------------" LINE 23.
+
+       PROCEDURE DIVISION.
+
+       REGISTO.
+           IF EIS-PRIMEIRAVEZ THEN
+               PERFORM LER-CONTADOR
+               PERFORM ARRAY-EXTRAS
+               PERFORM ARRAY-SABORES
+               MOVE "N" TO PRIMEIRAVEZ
+           END-IF.
+
+           ADD 1 TO CONTADORPEDIDOS GIVING NUMPEDIDOTENT.
+
+           DISPLAY LIMPAR-ENCRAN.
+           DISPLAY TITULO.
+           DISPLAY FUNCTION CONCATENATE ("Numero do Pedido: ",
+           NUMPEDIDOTENT)                                       AT 0501.
+
+           MOVE "N" TO CLIENTECONHECIDO.
+           MOVE SPACES TO CLIENTE.
+           MOVE SPACES TO MORADA.
+
+           PERFORM OBTER-CONTATO.
+           PERFORM PROCURAR-CLIENTE.
+           PERFORM OBTER-CLIENTE.
+
+           ACCEPT DATA-ATUAL FROM DATE YYYYMMDD.
+           DISPLAY FUNCTION CONCATENATE ("Data:" , DIA, "/", MES, "/",
+           ANO, ".")                                            AT 0601.
+           ACCEPT HORA-ATUAL FROM TIME.
+           DISPLAY FUNCTION CONCATENATE ("Hora: ", HORA, ":", MINUTO,
+           ":", SEGUNDO, " h.")                                 AT 0625.
+
+           PERFORM OBTER-ENTREGA.
+
+           MOVE 0 TO REG-NUMPIZZAS.
+           MOVE 0 TO REG-VALORINGREDIENTES.
+           MOVE 0 TO REG-VALORPIZZAS.
+           MOVE "N" TO CANCELADO.
+
+       NOVA-PIZZA.
+           ADD 1 TO REG-NUMPIZZAS.
+           MOVE 0 TO TAMANHO.
+           MOVE 0 TO VALORPIZZA.
+           MOVE 0 TO TOTALINGREDIENTES.
+           MOVE 0 TO SABORESCOLHIDO.
+           MOVE 29 TO LINHA.
+           PERFORM LIMPAR-REPETIDOS.
+
+           DISPLAY LIMPAR-ENCRAN.
+           DISPLAY TITULO.
+           DISPLAY FUNCTION CONCATENATE ("Numero do Pedido: ",
+           NUMPEDIDOTENT)                                       AT 0501.
+           DISPLAY FUNCTION CONCATENATE ("Cliente: ", CLIENTE)  AT 0535.
+           DISPLAY FUNCTION CONCATENATE ("Pizza numero: ",
+           REG-NUMPIZZAS)                                       AT 0701.
+           GO TO VALIDAR-TAMANHO.
+
+       LIMPAR-REPETIDOS.
+           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 10
+               MOVE 0 TO REPETIDO(CONTADOR)
+           END-PERFORM.
+
+       OBTER-CONTATO.
+           DISPLAY "Contato: "                                  AT 0555.
+           MOVE SPACES TO TEMP.
+           ACCEPT TEMP                                          AT 0564.
+           IF TEMP(1:9) IS NOT NUMERIC OR TEMP(10:1) NOT = SPACE THEN
+               DISPLAY "CONTATO INVALIDO! Introduza 9 digitos."
+               FOREGROUND-COLOR 4 HIGHLIGHT                      AT 0575
+               GO TO OBTER-CONTATO
+           END-IF.
+           MOVE TEMP(1:9) TO CONTATO.
+
+       PROCURAR-CLIENTE.
+           MOVE "N" TO CLIENTECONHECIDO.
+           OPEN INPUT FICH-CLIENTES.
+           IF FS-CLIENTES = "00" THEN
+               MOVE CONTATO TO CLI-CONTATO
+               READ FICH-CLIENTES
+                   INVALID KEY
+                       MOVE "N" TO CLIENTECONHECIDO
+                   NOT INVALID KEY
+                       MOVE "S" TO CLIENTECONHECIDO
+                       MOVE CLI-NOME TO CLIENTE
+                       MOVE CLI-MORADA TO MORADA
+                       MOVE CLI-MORADA TO MORADACLIENTE
+               END-READ
+               CLOSE FICH-CLIENTES
+           END-IF.
+
+       OBTER-CLIENTE.
+           IF CLIENTE-JA-CONHECIDO THEN
+               DISPLAY FUNCTION CONCATENATE ("Cliente habitual: ",
+               FUNCTION TRIM(CLIENTE))                          AT 0401
+           ELSE
+               DISPLAY "Cliente: "                               AT 0401
+               MOVE SPACES TO TEMPNOME
+               ACCEPT TEMPNOME                                   AT 0410
+               MOVE TEMPNOME TO CLIENTE
+           END-IF.
+
+       OBTER-ENTREGA.
+           DISPLAY "[E] Entrega ao Domicilio  [B] Levantamento Balcao:"
+               AT 0701.
+           MOVE SPACES TO TEMP.
+           ACCEPT TEMP                                          AT 0754.
+           MOVE FUNCTION UPPER-CASE(TEMP(1:1)) TO TIPOENTREGA.
+           IF ENTREGA-DOMICILIO THEN
+               PERFORM OBTER-MORADA
+               MOVE 2.50 TO TAXAENTREGA
+           ELSE
+               IF ENTREGA-BALCAO THEN
+                   MOVE SPACES TO MORADA
+                   MOVE 0 TO TAXAENTREGA
+               ELSE
+                   DISPLAY "OPCAO INVALIDA!"
+                   FOREGROUND-COLOR 4 HIGHLIGHT                  AT 0801
+                   GO TO OBTER-ENTREGA
+               END-IF
+           END-IF.
+
+       OBTER-MORADA.
+           IF CLIENTE-JA-CONHECIDO AND MORADA NOT = SPACES THEN
+               DISPLAY FUNCTION CONCATENATE ("Morada registada: ",
+               MORADA)                                           AT 0801
+               DISPLAY "Usar esta morada? S/N: "                 AT 0851
+               ACCEPT CONFIRMA                                   AT 0870
+               IF NOT VALIDAR-CONFIRMA THEN
+                   GO TO OBTER-MORADA
+               END-IF
+               IF CONFIRMA = "N" OR CONFIRMA = "n" THEN
+                   DISPLAY "Morada de entrega: "                 AT 0801
+                   MOVE SPACES TO MORADA
+                   ACCEPT MORADA                                 AT 0819
+               END-IF
+           ELSE
+               DISPLAY "Morada de entrega: "                     AT 0801
+               MOVE SPACES TO MORADA
+               ACCEPT MORADA                                     AT 0819
+           END-IF.
+
+       VALIDAR-TAMANHO.
+           DISPLAY
+           "[1] Pequena [2] Media [3] Grande  [C] Cancelar Pedido|"
+               AT 0901.
+           DISPLAY FUNCTION CONCATENATE ("Tipo de pizza pretendido: ",
+           TAMANHO)                                             AT 1001.
+           MOVE SPACES TO TEMP.
+           ACCEPT TEMP                                          AT 1028.
+           IF TEMP = "C" OR TEMP = "c" THEN
+               GO TO CANCELAR-PEDIDO
+           END-IF.
+           MOVE TEMP TO TAMANHO
+           IF NOT VALIDARTAMANHO THEN
+               DISPLAY "OPCAO INVALIDA!" FOREGROUND-COLOR 4 HIGHLIGHT
+                                                                 AT 1015
+               GO VALIDAR-TAMANHO
+           END-IF.
+
+           EVALUATE TAMANHO
+               WHEN 1
+                  DISPLAY "Pequena - 3 Euros"                    AT 0935
+                  ADD 3 TO VALORPIZZA
+               WHEN 2
+                  DISPLAY "Media - 4 Euros"                      AT 0935
+                  ADD 4 TO VALORPIZZA
+               WHEN 3
+
+                   DISPLAY "Grande - 5 Euros"                    AT 0935
+                   ADD 5 TO VALORPIZZA
+           END-EVALUATE.
+
+           DISPLAY SABORMENU.
+
+       ESCOLHER-SABOR.
+           DISPLAY
+           "Sabor pretendido (1 a 10) [C] Cancelar: "           AT 2401.
+           MOVE SPACES TO TEMP.
+           ACCEPT TEMP                                          AT 2444.
+           IF TEMP = "C" OR TEMP = "c" THEN
+               GO TO CANCELAR-PEDIDO
+           END-IF.
+           MOVE TEMP TO SABORESCOLHIDO
+           IF NOT VALIDARSABOR THEN
+               DISPLAY "OPCAO INVALIDA!" FOREGROUND-COLOR 4 HIGHLIGHT
+                                                                 AT 2450
+               GO TO ESCOLHER-SABOR
+           END-IF.
+           ADD SABORVALOR(SABORESCOLHIDO) TO VALORPIZZA.
+           MOVE SABORCOD(SABORESCOLHIDO) TO REG-SABORCOD(REG-NUMPIZZAS)
+           MOVE SABORNOME(SABORESCOLHIDO)
+               TO REG-SABORNOME(REG-NUMPIZZAS).
+           DISPLAY FUNCTION CONCATENATE ("Sabor: ",
+           SABORNOME(SABORESCOLHIDO))                           AT 2460.
+
+           DISPLAY INGREDIENTES.
+
+       VALIDAR-INGREDIENTE.
+           DISPLAY
+           "Ingredientes Extras (1 a 5) [C] Cancelar: "         AT 2501.
+           MOVE SPACES TO TEMP.
+           ACCEPT TEMP                                          AT 2544.
+           IF TEMP = "C" OR TEMP = "c" THEN
+               GO TO CANCELAR-PEDIDO
+           END-IF.
+           MOVE TEMP TO MAXINGREDIENTES.
+
+           IF NOT VALIDARING THEN
+               DISPLAY "OPCAO INVALIDA! Escolha 1 a 5."
+               FOREGROUND-COLOR 4 HIGHLIGHT                      AT 2560
+               GO TO VALIDAR-INGREDIENTE
+           END-IF.
+
+       ESCOLHER-INGREDIENTES.
+           MOVE 0 TO REG-NUMEXTRAS(REG-NUMPIZZAS).
+           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL
+               CONTADOR > MAXINGREDIENTES
+               DISPLAY "Escolha o ingrediente (1 a 10) [C] Cancelar: "
+                   AT 2601
+               MOVE SPACES TO TEMP
+               ACCEPT TEMP                                       AT 2643
+               IF TEMP = "C" OR TEMP = "c" THEN
+                   MOVE "S" TO CANCELADO
+                   EXIT PERFORM
+               END-IF
+               MOVE TEMP TO ESCOLHAING
+                   IF ESCOLHAING < 1 OR ESCOLHAING > 10 THEN
+                       DISPLAY "Ingrediente invalido!"
+                       FOREGROUND-COLOR 4 HIGHLIGHT              AT 2701
+                       SUBTRACT 1 FROM CONTADOR
+                   ELSE
+                       IF REPETIDO(ESCOLHAING) = 1 THEN
+                    DISPLAY "INGREDIENTE REPETIDO!"
+                    FOREGROUND-COLOR 4 HIGHLIGHT                 AT 2701
+                    SUBTRACT 1 FROM CONTADOR
+                    ELSE
+                    DISPLAY
+                    "                               "            AT 2701
+                    DISPLAY
+                    "|Codigo-------------Ingrediente------------Valor|"
+                   FOREGROUND-COLOR 2 HIGHLIGHT                  AT 2801
+                   DISPLAY CODIGO(ESCOLHAING) LINE LINHA POSITION 10
+                   DISPLAY NOME(ESCOLHAING) LINE LINHA POSITION 25
+                   MOVE VALOR(ESCOLHAING) TO SAIDA
+                   DISPLAY SAIDA LINE LINHA POSITION 40
+                   ADD VALOR(ESCOLHAING) TO TOTALINGREDIENTES
+                   ADD 1 TO REPETIDO(ESCOLHAING)
+                   ADD 1 TO LINHA
+                   ADD 1 TO REG-NUMEXTRAS(REG-NUMPIZZAS)
+                   MOVE ESCOLHAING TO
+                       REG-EXTRACOD(REG-NUMPIZZAS,
+                                    REG-NUMEXTRAS(REG-NUMPIZZAS))
+                   END-IF
+                   END-IF
+           END-PERFORM.
+
+           IF PEDIDO-CANCELADO THEN
+               GO TO CANCELAR-PEDIDO
+           END-IF.
+
+       GRAVAR-PIZZA.
+           MOVE TAMANHO TO REG-TAMANHO(REG-NUMPIZZAS).
+           MOVE VALORPIZZA TO REG-VALORPIZZA(REG-NUMPIZZAS).
+           MOVE TOTALINGREDIENTES TO REG-VALOREXTRAS(REG-NUMPIZZAS).
+           ADD VALORPIZZA TO REG-VALORPIZZAS.
+           ADD TOTALINGREDIENTES TO REG-VALORINGREDIENTES.
+
+       ADICIONAR-PIZZA.
+           IF REG-NUMPIZZAS < 5 THEN
+               DISPLAY "Deseja adicionar outra pizza? S/N: "
+                   AT 3401
+               ACCEPT CONFIRMA                                   AT 3444
+               IF NOT VALIDAR-CONFIRMA THEN
+                   GO TO ADICIONAR-PIZZA
+               END-IF
+               IF CONFIRMA = "S" OR CONFIRMA = "s" THEN
+                   GO TO NOVA-PIZZA
+               END-IF
+           END-IF.
+
+       CALCULO-TOTAL.
+           COMPUTE TOTAL-VALORPIZZA = REG-VALORINGREDIENTES +
+               REG-VALORPIZZAS + TAXAENTREGA.
+           COMPUTE TOTALIVA = TOTAL-VALORPIZZA * 0.23
+           COMPUTE TOTAL-VALORPIZZA = TOTAL-VALORPIZZA + TOTALIVA
+           MOVE REG-VALORINGREDIENTES TO SAIDA.
+           DISPLAY FUNCTION CONCATENATE ("Valor Ingredientes: ", SAIDA,
+           " Euros")
+           BACKGROUND-COLOR 6 FOREGROUND-COLOR 0                AT 3601.
+           MOVE REG-VALORPIZZAS TO SAIDA.
+           DISPLAY FUNCTION CONCATENATE ("    Valor das Pizzas: ",
+           SAIDA, " Euros")
+           BACKGROUND-COLOR 6  FOREGROUND-COLOR 0               AT 3701.
+           MOVE TAXAENTREGA TO SAIDA.
+           DISPLAY FUNCTION CONCATENATE ("     Taxa de Entrega: ",
+           SAIDA, " Euros")
+           BACKGROUND-COLOR 6  FOREGROUND-COLOR 0               AT 3801.
+           MOVE TOTALIVA TO SAIDAIVA.
+           DISPLAY FUNCTION CONCATENATE
+           ("           IVA 23%: ", SAIDAIVA, "Euros.")
+           BACKGROUND-COLOR 6  FOREGROUND-COLOR 0               AT 3901.
+           MOVE TOTAL-VALORPIZZA TO SAIDA.
+           DISPLAY FUNCTION CONCATENATE ("     Total a pagar: ", SAIDA,
+           " Euros") BACKGROUND-COLOR 2 FOREGROUND-COLOR 0      AT 4001.
+
+           MOVE TOTALIVA TO REG-IVA.
+           MOVE TOTAL-VALORPIZZA TO REG-TOTALPAGAR.
+
+       PAGAMENTO.
+           DISPLAY "Metodo de Pagamento: [D] Dinheiro [C] Cartao"
+               AT 4201.
+           DISPLAY "[M] MBWay: "                                AT 4301.
+           ACCEPT METODOPAG                                     AT 4312.
+           IF NOT VALIDAR-METODOPAG THEN
+               DISPLAY "OPCAO INVALIDA!" FOREGROUND-COLOR 4 HIGHLIGHT
+                                                                 AT 4320
+               GO TO PAGAMENTO
+           END-IF.
+           MOVE FUNCTION UPPER-CASE(METODOPAG) TO REG-METODOPAGAMENTO.
+
+           DISPLAY "Pedido ja foi pago? S/N: "                  AT 4401.
+           ACCEPT ESTADOPAG                                     AT 4426.
+           IF NOT VALIDAR-ESTADOPAG THEN
+               DISPLAY "OPCAO INVALIDA!" FOREGROUND-COLOR 4 HIGHLIGHT
+                                                                 AT 4440
+               GO TO PAGAMENTO
+           END-IF.
+           IF ESTADOPAG = "S" OR ESTADOPAG = "s" THEN
+               MOVE "P" TO REG-ESTADOPAGAMENTO
+           ELSE
+               MOVE "N" TO REG-ESTADOPAGAMENTO
+           END-IF.
+
+           PERFORM IMPRIMIR-RECIBO.
+           PERFORM GRAVAR-PEDIDO.
+
+           GO TO LER-REPETIR.
+
+       CANCELAR-PEDIDO.
+           DISPLAY LIMPAR-ENCRAN.
+           DISPLAY TITULO.
+           DISPLAY "PEDIDO CANCELADO. A voltar ao registo..."
+           FOREGROUND-COLOR 4 HIGHLIGHT                         AT 1001.
+           GO TO REGISTO.
+
+       COPY 'CARREXTR.CPY'.
+
+       COPY 'CARRSAB.CPY'.
+
+       LER-CONTADOR.
+           OPEN INPUT FICH-CONTADOR.
+           IF FS-CONTADOR = "00" THEN
+               READ FICH-CONTADOR
+                   AT END
+                       MOVE 0 TO CONTADORPEDIDOS
+                   NOT AT END
+                       MOVE CTR-ULTIMOPEDIDO TO CONTADORPEDIDOS
+                       MOVE CTR-DATA TO ULTIMADATACONTADOR
+               END-READ
+               CLOSE FICH-CONTADOR
+           ELSE
+               MOVE 0 TO CONTADORPEDIDOS
+           END-IF.
+           ACCEPT DATAHOJE FROM DATE YYYYMMDD.
+           IF ULTIMADATACONTADOR NOT = DATAHOJE THEN
+               MOVE 0 TO CONTADORPEDIDOS
+           END-IF.
+
+       ATUALIZAR-CONTADOR.
+           ACCEPT DATAHOJE FROM DATE YYYYMMDD.
+           IF ULTIMADATACONTADOR NOT = DATAHOJE THEN
+               MOVE 0 TO CONTADORPEDIDOS
+               MOVE DATAHOJE TO ULTIMADATACONTADOR
+           END-IF.
+           ADD 1 TO CONTADORPEDIDOS.
+           MOVE CONTADORPEDIDOS TO CTR-ULTIMOPEDIDO.
+           MOVE ULTIMADATACONTADOR TO CTR-DATA.
+           OPEN OUTPUT FICH-CONTADOR.
+           WRITE REG-CONTADOR.
+           CLOSE FICH-CONTADOR.
+
+       GRAVAR-PEDIDO.
+           PERFORM ATUALIZAR-CONTADOR.
+           MOVE CONTADORPEDIDOS TO REG-NUMPEDIDO.
+           MOVE ANO TO REG-ANO.
+           MOVE MES TO REG-MES.
+           MOVE DIA TO REG-DIA.
+           MOVE HORA TO REG-HORAS.
+           MOVE MINUTO TO REG-MINUTOS.
+           MOVE SEGUNDO TO REG-SEGUNDOS.
+           MOVE CLIENTE TO REG-CLIENTE.
+           MOVE CONTATO TO REG-CONTATO.
+           MOVE TIPOENTREGA TO REG-TIPOENTREGA.
+           MOVE MORADA TO REG-MORADA.
+           MOVE TAXAENTREGA TO REG-TAXAENTREGA.
+
+           OPEN EXTEND FICH-PEDIDOS.
+           IF FS-PEDIDOS = "35" THEN
+               OPEN OUTPUT FICH-PEDIDOS
+           END-IF.
+           WRITE REG-PEDIDO.
+           CLOSE FICH-PEDIDOS.
+
+           PERFORM GRAVAR-CLIENTE.
+
+       GRAVAR-CLIENTE.
+           MOVE CONTATO TO CLI-CONTATO.
+           MOVE CLIENTE TO CLI-NOME.
+           IF ENTREGA-DOMICILIO OR NOT CLIENTE-JA-CONHECIDO THEN
+               MOVE MORADA TO CLI-MORADA
+           ELSE
+               MOVE MORADACLIENTE TO CLI-MORADA
+           END-IF.
+           IF CLIENTE-JA-CONHECIDO THEN
+               OPEN I-O FICH-CLIENTES
+               REWRITE REG-CLIENTE-MESTRE
+                   INVALID KEY
+                       DISPLAY "ERRO A ATUALIZAR CLIENTE!"
+               END-REWRITE
+               CLOSE FICH-CLIENTES
+           ELSE
+               OPEN I-O FICH-CLIENTES
+               IF FS-CLIENTES = "35" THEN
+                   OPEN OUTPUT FICH-CLIENTES
+                   CLOSE FICH-CLIENTES
+                   OPEN I-O FICH-CLIENTES
+               END-IF
+               WRITE REG-CLIENTE-MESTRE
+                   INVALID KEY
+                       DISPLAY "ERRO A GRAVAR CLIENTE!"
+               END-WRITE
+               CLOSE FICH-CLIENTES
+           END-IF.
+
+       IMPRIMIR-RECIBO.
+           OPEN EXTEND FICH-RECIBO.
+           IF FS-RECIBO = "35" THEN
+               OPEN OUTPUT FICH-RECIBO
+           END-IF.
+
+           MOVE "================================================"
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           MOVE FUNCTION CONCATENATE ("PIZZARIA RAMALHO - Pedido #",
+               NUMPEDIDOTENT) TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           MOVE FUNCTION CONCATENATE ("Data: ", DIA, "/", MES, "/",
+               ANO, "  Hora: ", HORA, ":", MINUTO, ":", SEGUNDO)
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           MOVE FUNCTION CONCATENATE ("Cliente: ", CLIENTE)
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           MOVE FUNCTION CONCATENATE ("Contato: ", CONTATO)
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           IF ENTREGA-DOMICILIO THEN
+               MOVE "Entrega ao domicilio:" TO LINHA-RECIBO
+               WRITE LINHA-RECIBO
+               MOVE MORADA TO LINHA-RECIBO
+               WRITE LINHA-RECIBO
+           ELSE
+               MOVE "Levantamento no balcao" TO LINHA-RECIBO
+               WRITE LINHA-RECIBO
+           END-IF.
+           MOVE "------------------------------------------------"
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+
+           PERFORM VARYING IDXPIZZA FROM 1 BY 1
+               UNTIL IDXPIZZA > REG-NUMPIZZAS
+               MOVE FUNCTION CONCATENATE ("Pizza ", IDXPIZZA, " - ",
+                   REG-SABORNOME(IDXPIZZA)) TO LINHA-RECIBO
+               WRITE LINHA-RECIBO
+               PERFORM VARYING IDXEXTRA FROM 1 BY 1
+                   UNTIL IDXEXTRA > REG-NUMEXTRAS(IDXPIZZA)
+                   MOVE FUNCTION CONCATENATE ("    + ",
+                       NOME(REG-EXTRACOD(IDXPIZZA, IDXEXTRA)))
+                       TO LINHA-RECIBO
+                   WRITE LINHA-RECIBO
+               END-PERFORM
+               MOVE REG-VALORPIZZA(IDXPIZZA) TO SAIDA
+               MOVE FUNCTION CONCATENATE ("    Valor da pizza: ",
+                   SAIDA) TO LINHA-RECIBO
+               WRITE LINHA-RECIBO
+           END-PERFORM.
+
+           MOVE "------------------------------------------------"
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           MOVE REG-VALORINGREDIENTES TO SAIDA.
+           MOVE FUNCTION CONCATENATE ("Valor Ingredientes: ", SAIDA)
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           MOVE REG-VALORPIZZAS TO SAIDA.
+           MOVE FUNCTION CONCATENATE ("Valor Pizzas.......: ", SAIDA)
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           MOVE TAXAENTREGA TO SAIDA.
+           MOVE FUNCTION CONCATENATE ("Taxa de Entrega....: ", SAIDA)
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           MOVE REG-IVA TO SAIDAIVA.
+           MOVE FUNCTION CONCATENATE ("IVA 23%............: ", SAIDAIVA)
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           MOVE REG-TOTALPAGAR TO SAIDA.
+           MOVE FUNCTION CONCATENATE ("TOTAL A PAGAR......: ", SAIDA)
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           EVALUATE TRUE
+               WHEN REG-PAGO-DINHEIRO
+                   MOVE "Metodo de Pagamento: Dinheiro" TO LINHA-RECIBO
+               WHEN REG-PAGO-CARTAO
+                   MOVE "Metodo de Pagamento: Cartao" TO LINHA-RECIBO
+               WHEN REG-PAGO-MBWAY
+                   MOVE "Metodo de Pagamento: MBWay" TO LINHA-RECIBO
+           END-EVALUATE
+           WRITE LINHA-RECIBO.
+           IF REG-PAGO THEN
+               MOVE "Estado: PAGO" TO LINHA-RECIBO
+           ELSE
+               MOVE "Estado: NAO PAGO" TO LINHA-RECIBO
+           END-IF
+           WRITE LINHA-RECIBO.
+           MOVE "================================================"
+               TO LINHA-RECIBO
+           WRITE LINHA-RECIBO.
+           MOVE SPACES TO LINHA-RECIBO.
+           WRITE LINHA-RECIBO.
+
+           CLOSE FICH-RECIBO.
+
+       LER-REPETIR.
+           DISPLAY "DIGITE S PARA CONTINUAR OU N PARA TERMINAR: "
+           AT 4701 FOREGROUND-COLOR 2
+           ACCEPT REPETIR                                        AT 4745
+           IF NOT VALIDAR-REPETIR THEN
+               DISPLAY "OPCAO INVALIDA!"
+               FOREGROUND-COLOR 4 HIGHLIGHT
+           ELSE
+           IF (REPETIR = "S" OR REPETIR = "s") THEN
+           MOVE 0 TO TAMANHO
+           MOVE 0 TO VALORPIZZA
+           MOVE 0 TO TOTAL
+           MOVE 0 TO TOTAL-VALORPIZZA
+           MOVE 0 TO SAIDA
+           MOVE 0 TO SAIDAIVA
+           GO TO REGISTO
+           END-IF.
+
+            STOP RUN.
+       END PROGRAM 0807_ProjetoFinal.
